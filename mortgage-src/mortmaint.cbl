@@ -0,0 +1,511 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MORTMAINT.
+       AUTHOR. AIKEDA.
+       DATE-WRITTEN. 06/12/2025.
+       DATE-COMPILED. 06/12/2025.
+
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    06/12/2025 AJI   ORIGINAL VERSION.  MATCH/MERGES MORTMTXN.TXT
+      *                     (ADD/UPDATE/RETIRE MAINTENANCE ACTIONS)
+      *                     AGAINST THE MORTGAGEES.TXT MASTER AND WRITES
+      *                     MORTGAGES.NEW IN THE SAME MORTREC LAYOUT
+      *                     MORTGAGES READS.  BAD TRANSACTIONS (ZERO
+      *                     AMOUNT/RATE/TERM, UNRECOGNIZED TYPE, A
+      *                     DUPLICATE ID ON AN ADD, OR AN UPDATE/RETIRE
+      *                     AGAINST AN ID THAT ISN'T ON THE MASTER) ARE
+      *                     ROUTED TO MORTMXCP.TXT INSTEAD OF APPLIED.
+      *                     THE OPERATOR RUNS MORTGAGES.NEW OVER
+      *                     MORTGAGEES.TXT ONCE THIS STEP COMPLETES
+      *                     CLEAN, THE SAME AS ANY OTHER OLD-MASTER/
+      *                     NEW-MASTER BATCH UPDATE.
+      ******************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-370.
+       OBJECT-COMPUTER. IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MORTGAGE-FILE ASSIGN TO 'mortgagees.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT MAINT-TRANSACTION-FILE ASSIGN TO 'mortmtxn.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TXN-STATUS.
+
+           SELECT NEW-MASTER-FILE ASSIGN TO 'mortgages.new'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NEWMSTR-STATUS.
+
+           SELECT MAINT-EXCEPTION-FILE ASSIGN TO 'mortmxcp.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-MXCP-STATUS.
+
+      *    SCRATCH FILE FOR AUTO-ASSIGN ADDS - SEE 2500-PROCESS-ADD.
+           SELECT AUTO-ADD-HOLD-FILE ASSIGN TO 'mortadds.wrk'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-HOLD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MORTGAGE-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 65 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+
+           COPY MORTREC.
+
+       FD  MAINT-TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-TRANSACTION-RECORD.
+           05  MT-ACTION                 PIC X.
+               88  MT-ACTION-ADD             VALUE 'A'.
+               88  MT-ACTION-UPDATE          VALUE 'U'.
+               88  MT-ACTION-RETIRE          VALUE 'R'.
+           05  MT-MORTGAGEE-ID           PIC 9(6).
+           05  MT-LAST-NAME              PIC X(14).
+           05  MT-FIRST-INIT             PIC X.
+           05  MT-FIRST-NAME             PIC X(14).
+           05  MT-AMOUNT                 PIC 9(6).
+           05  MT-RATE                   PIC 9(2)V99.
+           05  MT-TERM                   PIC 99.
+           05  MT-TYPE                   PIC X.
+           05  MT-ORIG-YEAR              PIC 9(4).
+           05  MT-ORIG-MONTH             PIC 9(2).
+           05  MT-ORIG-DAY               PIC 9(2).
+           05  MT-ARM-MARGIN             PIC 9(2)V99.
+           05  MT-ARM-INDEX-RATE         PIC 9(2)V99.
+
+       FD  NEW-MASTER-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 65 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  NEW-MASTER-RECORD             PIC X(65).
+
+       FD  MAINT-EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  MAINT-EXCEPTION-LINE          PIC X(80).
+
+       FD  AUTO-ADD-HOLD-FILE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 65 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  HOLD-RECORD                   PIC X(65).
+
+       WORKING-STORAGE SECTION.
+      *    A NEW-ADD RECORD IS BUILT HERE, NOT IN MORTGAGEE-RECORD -
+      *    MORTGAGEE-RECORD IS THE MORTGAGE-FILE FD'S BUFFER, STILL
+      *    HOLDING THE CURRENT MASTER RECORD THE MERGE HASN'T ADVANCED
+      *    PAST YET, SO AN ADD CAN'T BORROW IT WITHOUT CLOBBERING THE
+      *    KEY COMPARISON ON THE NEXT PASS THROUGH 2000-MERGE-...
+           COPY MORTREC REPLACING
+               ==MORTGAGEE-RECORD== BY ==NEWREC-RECORD==
+               ==MORTGAGEE-LAST-NAME== BY ==NEWREC-LAST-NAME==
+               ==MORTGAGEE-FIRST-INIT== BY ==NEWREC-FIRST-INIT==
+               ==MORTGAGEE-FIRST-NAME== BY ==NEWREC-FIRST-NAME==
+               ==MORTGAGEE-NAME== BY ==NEWREC-NAME==
+               ==MORTGAGEE-AMOUNT== BY ==NEWREC-AMOUNT==
+               ==MORTGAGEE-RATE== BY ==NEWREC-RATE==
+               ==MORTGAGEE-TERM== BY ==NEWREC-TERM==
+               ==MORTGAGEE-TYPE-FIXED== BY ==NEWREC-TYPE-FIXED==
+               ==MORTGAGEE-TYPE-INT-ONLY== BY ==NEWREC-TYPE-INT-ONLY==
+               ==MORTGAGEE-TYPE-ARM== BY ==NEWREC-TYPE-ARM==
+               ==MORTGAGEE-TYPE== BY ==NEWREC-TYPE==
+               ==MORTGAGEE-ORIG-DATE== BY ==NEWREC-ORIG-DATE==
+               ==MORTGAGEE-ORIG-YEAR== BY ==NEWREC-ORIG-YEAR==
+               ==MORTGAGEE-ORIG-MONTH== BY ==NEWREC-ORIG-MONTH==
+               ==MORTGAGEE-ORIG-DAY== BY ==NEWREC-ORIG-DAY==
+               ==MORTGAGEE-ACTIVE== BY ==NEWREC-ACTIVE==
+               ==MORTGAGEE-RETIRED== BY ==NEWREC-RETIRED==
+               ==MORTGAGEE-STATUS== BY ==NEWREC-STATUS==
+               ==MORTGAGEE-ARM-MARGIN== BY ==NEWREC-ARM-MARGIN==
+               ==MORTGAGEE-ARM-INDEX-RATE== BY ==NEWREC-ARM-INDEX-RATE==
+               ==MORTGAGEE-ID== BY ==NEWREC-ID==
+               .
+
+       01  WS-MASTER-STATUS          PIC XX.
+       01  WS-TXN-STATUS             PIC XX.
+       01  WS-NEWMSTR-STATUS         PIC XX.
+       01  WS-MXCP-STATUS            PIC XX.
+       01  WS-HOLD-STATUS            PIC XX.
+
+       01  WS-SWITCHES.
+           05  WS-MASTER-EOF-SW      PIC X VALUE 'N'.
+               88  WS-MASTER-EOF         VALUE 'Y'.
+           05  WS-TXN-EOF-SW         PIC X VALUE 'N'.
+               88  WS-TXN-EOF            VALUE 'Y'.
+           05  WS-HOLD-EOF-SW        PIC X VALUE 'N'.
+               88  WS-HOLD-EOF           VALUE 'Y'.
+
+      *    MERGE KEYS - EOF ON EITHER SIDE IS TREATED AS A HIGH KEY OF
+      *    999999 SO THE MATCH/MERGE BELOW DOESN'T NEED SEPARATE EOF
+      *    LOGIC.  AN AUTO-ASSIGN ADD (MT-MORTGAGEE-ID STILL ZERO)
+      *    NEVER REACHES THIS KEY COMPARISON AT ALL -
+      *    1170-ADVANCE-TRANSACTION PROCESSES AND DRAINS IT BEFORE
+      *    RETURNING, SINCE IT HAS NO REAL KEY TO MERGE AGAINST THE
+      *    MASTER.  MORTGAGEE-ID IS A 6-DIGIT FIELD SO 999999 IS
+      *    RESERVED AND IS NEVER A REAL MORTGAGEE-ID.  WS-MAX-ID IS
+      *    SEEDED FROM A FIRST PASS OVER THE WHOLE MASTER FILE
+      *    (1050-SCAN-MASTER-FOR-MAX-ID) BEFORE ANY TRANSACTION IS
+      *    PROCESSED, SO AN AUTO-ASSIGN ADD DRAINED NEAR THE START OF
+      *    THE RUN CAN'T COLLIDE WITH A MASTER RECORD FURTHER DOWN THE
+      *    FILE THAT THE SINGLE-PASS MERGE HASN'T READ YET.  BECAUSE AN
+      *    AUTO-ASSIGN ADD IS DRAINED BEFORE THE MERGE HAS COPIED
+      *    THROUGH THE LOWER-KEYED MASTER RECORDS IN FRONT OF IT, ITS
+      *    NEW-MASTER RECORD IS BUFFERED IN AUTO-ADD-HOLD-FILE INSTEAD
+      *    OF BEING WRITTEN TO NEW-MASTER-FILE DIRECTLY, AND IS ONLY
+      *    APPENDED ONCE THE MERGE COMPLETES (2900-APPEND-AUTO-ADDS) -
+      *    AN AUTO-ASSIGNED ID IS ALWAYS HIGHER THAN EVERY ID ALREADY
+      *    KNOWN TO THE RUN, SO APPENDING THEM LAST KEEPS
+      *    MORTGAGES.NEW IN ASCENDING MORTGAGEE-ID ORDER.
+       01  WS-MERGE-KEYS.
+           05  WS-MASTER-KEY         PIC 9(6) VALUE 0.
+           05  WS-TXN-KEY            PIC 9(6) VALUE 0.
+           05  WS-MAX-ID             PIC 9(6) VALUE 0.
+      *    LAST MORTGAGEE-ID SUCCESSFULLY ADDED THIS RUN.  MORTMTXN.TXT
+      *    IS SORTED ASCENDING BY ID THE SAME AS THE MASTER, SO TWO
+      *    ADD TRANSACTIONS CARRYING THE SAME EXPLICIT ID THAT DOESN'T
+      *    MATCH ANY MASTER RECORD LAND BACK-TO-BACK IN 2500-PROCESS-
+      *    ADD - COMPARING AGAINST THE PRIOR ADD CATCHES THAT DUPLICATE.
+           05  WS-LAST-ADD-ID        PIC 9(6) VALUE 0.
+
+      *    TRANSACTION VALIDATION SWITCH AND REASON
+       01  WS-VALIDATION-SWITCHES.
+           05  WS-MT-VALID-SWITCH    PIC X VALUE 'Y'.
+               88  WS-MT-VALID           VALUE 'Y'.
+               88  WS-MT-INVALID         VALUE 'N'.
+           05  WS-MT-REJECT-REASON   PIC X(40) VALUE SPACES.
+
+      *    RUN TOTALS
+       01  WS-RUN-TOTALS.
+           05  WS-MT-ADDS            PIC 9(6) VALUE 0.
+           05  WS-MT-UPDATES         PIC 9(6) VALUE 0.
+           05  WS-MT-RETIRES         PIC 9(6) VALUE 0.
+           05  WS-MT-REJECTED        PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-MERGE-MASTER-AND-TRANSACTIONS
+               UNTIL WS-MASTER-EOF AND WS-TXN-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           PERFORM 1050-SCAN-MASTER-FOR-MAX-ID
+
+           OPEN INPUT MORTGAGE-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING MORTGAGE FILE: ' WS-MASTER-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN INPUT MAINT-TRANSACTION-FILE
+           IF WS-TXN-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING MAINTENANCE TRANSACTION FILE: '
+                   WS-TXN-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT NEW-MASTER-FILE
+           OPEN OUTPUT MAINT-EXCEPTION-FILE
+           OPEN OUTPUT AUTO-ADD-HOLD-FILE
+
+           PERFORM 1100-READ-MASTER
+           PERFORM 1170-ADVANCE-TRANSACTION.
+
+      ******************************************************************
+      *    1050-SCAN-MASTER-FOR-MAX-ID - A DEDICATED FIRST PASS OVER
+      *    THE WHOLE MASTER FILE TO SEED WS-MAX-ID WITH THE TRUE
+      *    HIGHEST MORTGAGEE-ID ON FILE, BEFORE THE REAL MERGE PASS
+      *    (AND ANY AUTO-ASSIGN ADD IT MAY DRAIN) EVER STARTS.
+      ******************************************************************
+       1050-SCAN-MASTER-FOR-MAX-ID.
+           OPEN INPUT MORTGAGE-FILE
+           IF WS-MASTER-STATUS NOT = '00'
+               DISPLAY 'ERROR OPENING MORTGAGE FILE: ' WS-MASTER-STATUS
+               STOP RUN
+           END-IF
+
+           PERFORM 1055-SCAN-ONE-MASTER-RECORD
+               UNTIL WS-MASTER-EOF
+
+           CLOSE MORTGAGE-FILE
+           MOVE 'N' TO WS-MASTER-EOF-SW.
+
+       1055-SCAN-ONE-MASTER-RECORD.
+           READ MORTGAGE-FILE
+               AT END SET WS-MASTER-EOF TO TRUE
+               NOT AT END
+                   IF MORTGAGEE-ID > WS-MAX-ID
+                       MOVE MORTGAGEE-ID TO WS-MAX-ID
+                   END-IF
+           END-READ.
+
+       1100-READ-MASTER.
+           READ MORTGAGE-FILE
+               AT END SET WS-MASTER-EOF TO TRUE
+           END-READ
+           IF WS-MASTER-EOF
+               MOVE 999999 TO WS-MASTER-KEY
+           ELSE
+               MOVE MORTGAGEE-ID TO WS-MASTER-KEY
+               IF MORTGAGEE-ID > WS-MAX-ID
+                   MOVE MORTGAGEE-ID TO WS-MAX-ID
+               END-IF
+           END-IF.
+
+       1150-READ-TRANSACTION.
+           READ MAINT-TRANSACTION-FILE
+               AT END SET WS-TXN-EOF TO TRUE
+           END-READ
+           IF WS-TXN-EOF
+               MOVE 999999 TO WS-TXN-KEY
+           ELSE
+               MOVE MT-MORTGAGEE-ID TO WS-TXN-KEY
+           END-IF.
+
+      ******************************************************************
+      *    1170-ADVANCE-TRANSACTION - READ THE NEXT MAINTENANCE
+      *    TRANSACTION, THEN IMMEDIATELY PROCESS AND DRAIN ANY
+      *    AUTO-ASSIGN ADD (MT-MORTGAGEE-ID STILL ZERO) BEFORE HANDING
+      *    CONTROL BACK TO THE MERGE.  AN AUTO-ASSIGN ADD HAS NO REAL
+      *    KEY TO COMPARE AGAINST THE MASTER, SO IT CAN'T BE LEFT
+      *    BUFFERED AT THE MERGE'S HIGH-KEY SENTINEL - THAT WOULD FORCE
+      *    THE ENTIRE REMAINING MASTER TO FLUSH THROUGH BEFORE THE ADD
+      *    (AND ANYTHING SORTED BEHIND IT) EVER GETS PROCESSED.
+      ******************************************************************
+       1170-ADVANCE-TRANSACTION.
+           PERFORM 1150-READ-TRANSACTION
+           PERFORM 1160-DRAIN-AUTO-ADD
+               UNTIL WS-TXN-EOF
+               OR NOT MT-ACTION-ADD
+               OR MT-MORTGAGEE-ID NOT = 0.
+
+       1160-DRAIN-AUTO-ADD.
+           PERFORM 2500-PROCESS-ADD
+           PERFORM 1150-READ-TRANSACTION.
+
+      ******************************************************************
+      *    2000-MERGE-MASTER-AND-TRANSACTIONS - CLASSIC OLD-MASTER/
+      *    TRANSACTION/NEW-MASTER MERGE.  A MASTER RECORD WITH NO
+      *    MATCHING TRANSACTION COPIES STRAIGHT THROUGH.  A
+      *    TRANSACTION WITH NO MATCHING MASTER KEY IS AN ADD (OR AN
+      *    ERROR IF IT ISN'T ONE).  A MATCHED KEY IS AN UPDATE OR
+      *    RETIRE (OR A DUPLICATE-ID ERROR IF IT'S AN ADD).
+      ******************************************************************
+       2000-MERGE-MASTER-AND-TRANSACTIONS.
+           EVALUATE TRUE
+               WHEN WS-TXN-EOF
+                   WRITE NEW-MASTER-RECORD FROM MORTGAGEE-RECORD
+                   PERFORM 1100-READ-MASTER
+               WHEN WS-MASTER-EOF
+                   PERFORM 2500-PROCESS-ADD
+                   PERFORM 1170-ADVANCE-TRANSACTION
+               WHEN WS-MASTER-KEY < WS-TXN-KEY
+                   WRITE NEW-MASTER-RECORD FROM MORTGAGEE-RECORD
+                   PERFORM 1100-READ-MASTER
+               WHEN WS-TXN-KEY < WS-MASTER-KEY
+                   PERFORM 2500-PROCESS-ADD
+                   PERFORM 1170-ADVANCE-TRANSACTION
+               WHEN OTHER
+                   PERFORM 2600-PROCESS-MATCH
+                   PERFORM 1100-READ-MASTER
+                   PERFORM 1170-ADVANCE-TRANSACTION
+           END-EVALUATE.
+
+      ******************************************************************
+      *    1300-VALIDATE-MAINT-FIELDS - SAME FIELD-FORMAT CHECKS
+      *    MORTGAGES RUNS AGAINST A MASTER RECORD, RUN HERE AGAINST AN
+      *    ADD OR UPDATE TRANSACTION BEFORE IT'S ALLOWED TO REACH THE
+      *    NEW MASTER.
+      ******************************************************************
+       1300-VALIDATE-MAINT-FIELDS.
+           SET WS-MT-VALID TO TRUE
+           MOVE SPACES TO WS-MT-REJECT-REASON
+
+           IF MT-AMOUNT = 0
+               SET WS-MT-INVALID TO TRUE
+               MOVE 'MORTGAGEE AMOUNT IS ZERO' TO WS-MT-REJECT-REASON
+           END-IF
+
+           IF WS-MT-VALID AND MT-RATE = 0
+               SET WS-MT-INVALID TO TRUE
+               MOVE 'MORTGAGEE RATE IS ZERO' TO WS-MT-REJECT-REASON
+           END-IF
+
+           IF WS-MT-VALID AND MT-TERM = 0
+               SET WS-MT-INVALID TO TRUE
+               MOVE 'MORTGAGEE TERM IS ZERO' TO WS-MT-REJECT-REASON
+           END-IF
+
+           IF WS-MT-VALID
+               AND MT-TYPE NOT = 'F'
+               AND MT-TYPE NOT = 'I'
+               AND MT-TYPE NOT = 'A'
+               SET WS-MT-INVALID TO TRUE
+               MOVE 'UNRECOGNIZED MORTGAGEE TYPE' TO
+                   WS-MT-REJECT-REASON
+           END-IF
+
+           IF WS-MT-VALID
+               AND MT-TYPE = 'A'
+               AND MT-ARM-MARGIN = 0
+               AND MT-ARM-INDEX-RATE = 0
+               SET WS-MT-INVALID TO TRUE
+               MOVE 'ARM MARGIN/INDEX RATE IS ZERO' TO
+                   WS-MT-REJECT-REASON
+           END-IF.
+
+      ******************************************************************
+      *    2500-PROCESS-ADD - THE BUFFERED TRANSACTION'S KEY DOESN'T
+      *    MATCH ANY REMAINING MASTER RECORD.  IF IT'S AN ADD, ASSIGN
+      *    THE NEXT MORTGAGEE-ID WHEN THE TRANSACTION LEFT IT ZERO,
+      *    VALIDATE, AND WRITE A NEW MASTER RECORD.  ANYTHING ELSE
+      *    MEANS AN UPDATE OR RETIRE WAS SENT FOR AN ID THAT ISN'T ON
+      *    THE MASTER.  AN AUTO-ASSIGNED ADD IS DRAINED BEFORE THE
+      *    MASTER RECORDS AHEAD OF IT HAVE BEEN COPIED THROUGH, SO ITS
+      *    RECORD GOES TO AUTO-ADD-HOLD-FILE, NOT STRAIGHT TO
+      *    NEW-MASTER-FILE - SEE 2900-APPEND-AUTO-ADDS.
+      ******************************************************************
+       2500-PROCESS-ADD.
+           IF MT-ACTION-ADD
+               IF MT-MORTGAGEE-ID > 0
+                   AND MT-MORTGAGEE-ID = WS-LAST-ADD-ID
+                   MOVE 'DUPLICATE MORTGAGEE ID' TO WS-MT-REJECT-REASON
+                   SET WS-MT-INVALID TO TRUE
+                   PERFORM 1400-WRITE-MAINT-EXCEPTION
+               ELSE
+                   PERFORM 1300-VALIDATE-MAINT-FIELDS
+                   IF WS-MT-VALID
+                       IF MT-MORTGAGEE-ID = 0
+                           COMPUTE WS-MAX-ID = WS-MAX-ID + 1
+                           MOVE WS-MAX-ID TO NEWREC-ID
+                           MOVE NEWREC-ID TO WS-LAST-ADD-ID
+                           PERFORM 2550-BUILD-RECORD-FROM-TXN
+                           WRITE HOLD-RECORD FROM NEWREC-RECORD
+                       ELSE
+                           MOVE MT-MORTGAGEE-ID TO NEWREC-ID
+                           IF MT-MORTGAGEE-ID > WS-MAX-ID
+                               MOVE MT-MORTGAGEE-ID TO WS-MAX-ID
+                           END-IF
+                           MOVE NEWREC-ID TO WS-LAST-ADD-ID
+                           PERFORM 2550-BUILD-RECORD-FROM-TXN
+                           WRITE NEW-MASTER-RECORD FROM NEWREC-RECORD
+                       END-IF
+                       ADD 1 TO WS-MT-ADDS
+                   ELSE
+                       PERFORM 1400-WRITE-MAINT-EXCEPTION
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'MORTGAGEE ID NOT FOUND' TO WS-MT-REJECT-REASON
+               SET WS-MT-INVALID TO TRUE
+               PERFORM 1400-WRITE-MAINT-EXCEPTION
+           END-IF.
+
+       2550-BUILD-RECORD-FROM-TXN.
+           MOVE MT-LAST-NAME TO NEWREC-LAST-NAME
+           MOVE MT-FIRST-INIT TO NEWREC-FIRST-INIT
+           MOVE MT-FIRST-NAME TO NEWREC-FIRST-NAME
+           MOVE MT-AMOUNT TO NEWREC-AMOUNT
+           MOVE MT-RATE TO NEWREC-RATE
+           MOVE MT-TERM TO NEWREC-TERM
+           MOVE MT-TYPE TO NEWREC-TYPE
+           MOVE MT-ORIG-YEAR TO NEWREC-ORIG-YEAR
+           MOVE MT-ORIG-MONTH TO NEWREC-ORIG-MONTH
+           MOVE MT-ORIG-DAY TO NEWREC-ORIG-DAY
+           SET NEWREC-ACTIVE TO TRUE
+           MOVE MT-ARM-MARGIN TO NEWREC-ARM-MARGIN
+           MOVE MT-ARM-INDEX-RATE TO NEWREC-ARM-INDEX-RATE.
+
+      ******************************************************************
+      *    2600-PROCESS-MATCH - THE BUFFERED TRANSACTION'S KEY MATCHES
+      *    THE CURRENT MASTER RECORD.  AN ADD HERE IS A DUPLICATE ID.
+      *    AN UPDATE REPLACES THE UPDATABLE FIELDS.  A RETIRE FLIPS
+      *    MORTGAGEE-STATUS.  EITHER WAY THE RECORD (CHANGED OR NOT)
+      *    GOES TO THE NEW MASTER.
+      ******************************************************************
+       2600-PROCESS-MATCH.
+           EVALUATE TRUE
+               WHEN MT-ACTION-ADD
+                   MOVE 'DUPLICATE MORTGAGEE ID' TO
+                       WS-MT-REJECT-REASON
+                   SET WS-MT-INVALID TO TRUE
+                   PERFORM 1400-WRITE-MAINT-EXCEPTION
+               WHEN MT-ACTION-UPDATE
+                   PERFORM 1300-VALIDATE-MAINT-FIELDS
+                   IF WS-MT-VALID
+                       PERFORM 2650-APPLY-UPDATE
+                       ADD 1 TO WS-MT-UPDATES
+                   ELSE
+                       PERFORM 1400-WRITE-MAINT-EXCEPTION
+                   END-IF
+               WHEN MT-ACTION-RETIRE
+                   SET MORTGAGEE-RETIRED TO TRUE
+                   ADD 1 TO WS-MT-RETIRES
+               WHEN OTHER
+                   MOVE 'UNRECOGNIZED MAINTENANCE ACTION' TO
+                       WS-MT-REJECT-REASON
+                   SET WS-MT-INVALID TO TRUE
+                   PERFORM 1400-WRITE-MAINT-EXCEPTION
+           END-EVALUATE
+           WRITE NEW-MASTER-RECORD FROM MORTGAGEE-RECORD.
+
+       2650-APPLY-UPDATE.
+           MOVE MT-LAST-NAME TO MORTGAGEE-LAST-NAME
+           MOVE MT-FIRST-INIT TO MORTGAGEE-FIRST-INIT
+           MOVE MT-FIRST-NAME TO MORTGAGEE-FIRST-NAME
+           MOVE MT-AMOUNT TO MORTGAGEE-AMOUNT
+           MOVE MT-RATE TO MORTGAGEE-RATE
+           MOVE MT-TERM TO MORTGAGEE-TERM
+           MOVE MT-TYPE TO MORTGAGEE-TYPE
+           MOVE MT-ARM-MARGIN TO MORTGAGEE-ARM-MARGIN
+           MOVE MT-ARM-INDEX-RATE TO MORTGAGEE-ARM-INDEX-RATE.
+
+       1400-WRITE-MAINT-EXCEPTION.
+           ADD 1 TO WS-MT-REJECTED
+           MOVE SPACES TO MAINT-EXCEPTION-LINE
+           STRING MT-MORTGAGEE-ID DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-MT-REJECT-REASON DELIMITED BY SIZE
+             INTO MAINT-EXCEPTION-LINE
+           END-STRING
+           WRITE MAINT-EXCEPTION-LINE.
+
+      ******************************************************************
+      *    2900-APPEND-AUTO-ADDS - FLUSH THE AUTO-ASSIGN ADDS BUFFERED
+      *    IN AUTO-ADD-HOLD-FILE ONTO THE END OF NEW-MASTER-FILE, NOW
+      *    THAT THE MERGE HAS COPIED THROUGH EVERY MASTER AND
+      *    EXPLICIT-ID RECORD AHEAD OF THEM.
+      ******************************************************************
+       2900-APPEND-AUTO-ADDS.
+           CLOSE AUTO-ADD-HOLD-FILE
+           OPEN INPUT AUTO-ADD-HOLD-FILE
+           IF WS-HOLD-STATUS = '00'
+               PERFORM 2910-COPY-HOLD-RECORD
+                   UNTIL WS-HOLD-EOF
+               CLOSE AUTO-ADD-HOLD-FILE
+           END-IF.
+
+       2910-COPY-HOLD-RECORD.
+           READ AUTO-ADD-HOLD-FILE
+               AT END SET WS-HOLD-EOF TO TRUE
+               NOT AT END WRITE NEW-MASTER-RECORD FROM HOLD-RECORD
+           END-READ.
+
+       3000-TERMINATE.
+           PERFORM 2900-APPEND-AUTO-ADDS
+           CLOSE MORTGAGE-FILE
+           CLOSE MAINT-TRANSACTION-FILE
+           CLOSE NEW-MASTER-FILE
+           CLOSE MAINT-EXCEPTION-FILE
+           DISPLAY ' '
+           DISPLAY '***** MORTMAINT RUN TOTALS *****'
+           DISPLAY 'RECORDS ADDED......: ' WS-MT-ADDS
+           DISPLAY 'RECORDS UPDATED....: ' WS-MT-UPDATES
+           DISPLAY 'RECORDS RETIRED....: ' WS-MT-RETIRES
+           DISPLAY 'TRANSACTIONS REJECTED: ' WS-MT-REJECTED.
