@@ -4,6 +4,46 @@
        DATE-WRITTEN. 04/23/2025.
        DATE-COMPILED. 05/01/2025.
 
+      ******************************************************************
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    05/01/2025 AJI   ORIGINAL LEVEL-PAYMENT AMORTIZATION RUN.
+      *    06/12/2025 AJI   BRANCH AMORTIZATION MATH OFF MORTGAGEE-TYPE
+      *                     (FIXED / INTEREST-ONLY / ARM) INSTEAD OF
+      *                     RUNNING EVERY LOAN THROUGH THE LEVEL-PAY
+      *                     FORMULA.
+      *    06/12/2025 AJI   ADDED 1200-VALIDATE-RECORD SO A ZERO RATE,
+      *                     ZERO TERM, OR BAD TYPE ON A MORTGAGEES.TXT
+      *                     ROW GETS ROUTED TO THE EXCEPTION LISTING
+      *                     INSTEAD OF BLOWING UP THE PAYMENT MATH.
+      *    06/12/2025 AJI   ADDED CHECKPOINT/RESTART AGAINST MORTCKPT
+      *                     TXT SO A RERUN CAN SKIP AHEAD OF THE LAST
+      *                     COMPLETED MORTGAGEE-ID INSTEAD OF STARTING
+      *                     OVER FROM RECORD ONE.
+      *    06/12/2025 AJI   SCHEDULE NOW WRITES TO AMORTSCH.TXT INSTEAD
+      *                     OF DISPLAY ONLY.
+      *    06/12/2025 AJI   ADDED PAYMENT-TRANSACTION MATCH/RECONCILE
+      *                     AGAINST PAYTRANS.TXT (SHORT-PAY, LATE,
+      *                     CURTAILMENT FLAGS ON THE SCHEDULE LINE).
+      *    06/12/2025 AJI   ADDED EXTRA-PAYMENT MATCH AGAINST
+      *                     EXTRAPMT.TXT - A ONE-TIME CURTAILMENT IS
+      *                     APPLIED TO BALANCE BEFORE THE REST OF THE
+      *                     SCHEDULE IS REPLANNED.
+      *    06/12/2025 AJI   3000-TERMINATE NOW PRINTS PORTFOLIO CONTROL
+      *                     TOTALS (RECORD COUNT, TOTAL AMOUNT, TOTAL
+      *                     SCHEDULED INTEREST).
+      *    06/12/2025 AJI   ADDED YEAR-END MODE - ACCUMULATES INTEREST
+      *                     PER MORTGAGEE-ID FOR THE TARGET YEAR AND
+      *                     WRITES YRENDINT.TXT FOR TAX STATEMENTS.
+      *    06/12/2025 AJI   SCHEDULE YEAR/MONTH NOW SEEDED FROM
+      *                     MORTGAGEE-ORIG-DATE INSTEAD OF A HARDCODED
+      *                     2025/01; NEW LOANS BOOKED TODAY (ORIG DATE
+      *                     ALL ZEROS) FALL BACK TO CURRENT-DATE.
+      *    06/12/2025 AJI   MORTGAGEE-RECORD LAYOUT MOVED TO THE SHARED
+      *                     MORTREC COPYBOOK SO MORTMAINT CAN WRITE THE
+      *                     SAME LAYOUT THIS PROGRAM READS.
+      ******************************************************************
+
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-370.
@@ -14,24 +54,73 @@
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT EXCEPTION-FILE ASSIGN TO 'mortexcp.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXCEPTION-STATUS.
+
+           SELECT AMORTIZATION-SCHEDULE-FILE ASSIGN TO 'amortsch.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-SCHEDULE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'mortckpt.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+           SELECT PAYMENT-TRANSACTION-FILE ASSIGN TO 'paytrans.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-PAYTRANS-STATUS.
+
+           SELECT EXTRA-PAYMENT-FILE ASSIGN TO 'extrapmt.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-EXTRAPMT-STATUS.
+
+           SELECT YEAR-END-SUMMARY-FILE ASSIGN TO 'yrendint.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-YEAREND-STATUS.
+
 
        DATA DIVISION.
        FILE SECTION.
        FD  MORTGAGE-FILE
            LABEL RECORDS ARE STANDARD
-           RECORD CONTAINS 48 CHARACTERS
+           RECORD CONTAINS 65 CHARACTERS
            BLOCK CONTAINS 0 RECORDS.
 
-       01  MORTGAGEE-RECORD.
-           05  MORTGAGEE-ID              PIC 9(6).
-           05  MORTGAGEE-NAME.
-               10  MORTGAGEE-LAST-NAME   PIC X(14).
-               10  MORTGAGEE-FIRST-INIT  PIC X.
-               10  MORTGAGEE-FIRST-NAME  PIC X(14).
-           05  MORTGAGEE-AMOUNT          PIC 9(6) VALUE 0.
-           05  MORTGAGEE-RATE            PIC 9(2)V99 VALUE 0.
-           05  MORTGAGEE-TERM            PIC 99 VALUE 0.
-           05  MORTGAGEE-TYPE            PIC X.
+           COPY MORTREC.
+
+       FD  EXCEPTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-LINE                PIC X(80).
+
+       FD  AMORTIZATION-SCHEDULE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  SCHEDULE-LINE                 PIC X(320).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD             PIC 9(6).
+
+       FD  PAYMENT-TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PAYMENT-TRANSACTION-RECORD.
+           05  PT-MORTGAGEE-ID           PIC 9(6).
+           05  PT-PAYMENT-NO             PIC 9(3).
+           05  PT-AMOUNT-RECEIVED        PIC 9(6)V99.
+           05  PT-DATE-RECEIVED.
+               10  PT-YEAR               PIC 9(4).
+               10  PT-MONTH              PIC 9(2).
+               10  PT-DAY                PIC 9(2).
+
+       FD  EXTRA-PAYMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRA-PAYMENT-RECORD.
+           05  EP-MORTGAGEE-ID           PIC 9(6).
+           05  EP-PAYMENT-NO             PIC 9(3).
+           05  EP-EXTRA-AMOUNT           PIC 9(6)V99.
+
+       FD  YEAR-END-SUMMARY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  YEAREND-LINE                  PIC X(80).
 
        WORKING-STORAGE SECTION.
        01 CUST-DETAILS.
@@ -51,20 +140,95 @@
            05 ACTUAL-AMOUNT          COMP-2 VALUE 0.
            05 RECALC-PAYMENT-AMOUNT  COMP-2 VALUE 0.
            05 OUT-ANN-RATE           PIC 9(1)V9(28) VALUE 0.
-           05 OUT-PRINCIPAL          PIC ZZZZ.ZZZZZZZZZZZZZZZZZZZZZZZZZ.
-           05 OUT-ACTUAL-AMOUNT      PIC ZZZZ.ZZZZZZZZZZZZZZZZZZZZZZZZZ.
-           05 OUT-INTEREST-PAYMENT   PIC ZZZZ.ZZZZZZZZZZZZZZZZZZZZZZZZZ.
-           05 OUT-PAYMENT-AMOUNT     PIC ZZZZ.ZZZZZZZZZZZZZZZZZZZZZZZZZ.
-           05 OUT-BALANCE            PIC S9(6)V9(23) VALUE 0.
+           05 OUT-PRINCIPAL          PIC ZZZZZZZ.ZZZZZZZZZZZZZZZZZZZZZZ.
+           05 OUT-ACTUAL-AMOUNT      PIC ZZZZZZZ.ZZZZZZZZZZZZZZZZZZZZZZ.
+           05 OUT-INTEREST-PAYMENT   PIC ZZZZZZZ.ZZZZZZZZZZZZZZZZZZZZZZ.
+           05 OUT-PAYMENT-AMOUNT     PIC ZZZZZZZ.ZZZZZZZZZZZZZZZZZZZZZZ.
+           05 OUT-BALANCE            PIC -ZZZZZZZ.ZZZZZZZZZZZZZZZZZZZ.
+           05 OUT-MORTGAGEE-RATE     PIC Z9.99.
            05 ANN-RATE               COMP-2 VALUE 0.
            05 BASE                   COMP-2 VALUE 0.
            05 PAYMENT-NO             PIC 9(3)  VALUE 0.
 
+      *    ARM RATE-RESET WORKING FIELDS
+       01 ARM-VALUES.
+           05 ARM-MONTHS-TO-RESET    PIC 9(3) VALUE 12.
+
+      *    RECORD VALIDATION SWITCH AND REASON
+       01  WS-VALIDATION-SWITCHES.
+           05  WS-VALID-SWITCH       PIC X VALUE 'Y'.
+               88  WS-RECORD-VALID       VALUE 'Y'.
+               88  WS-RECORD-INVALID     VALUE 'N'.
+           05  WS-REJECT-REASON      PIC X(40) VALUE SPACES.
+
        01  WS-FILE-STATUS            PIC XX.
+       01  WS-EXCEPTION-STATUS       PIC XX.
+       01  WS-SCHEDULE-STATUS        PIC XX.
+       01  WS-CHECKPOINT-STATUS      PIC XX.
+       01  WS-PAYTRANS-STATUS        PIC XX.
+       01  WS-EXTRAPMT-STATUS        PIC XX.
+       01  WS-YEAREND-STATUS         PIC XX.
+
        01  WS-SWITCHES.
            05  WS-EOF-SWITCH         PIC X VALUE 'N'.
                88  WS-EOF            VALUE 'Y'.
                88  WS-NOT-EOF        VALUE 'N'.
+           05  WS-PAYTRANS-EOF-SW    PIC X VALUE 'N'.
+               88  WS-PAYTRANS-EOF       VALUE 'Y'.
+               88  WS-PAYTRANS-NOT-EOF   VALUE 'N'.
+           05  WS-EXTRAPMT-EOF-SW    PIC X VALUE 'N'.
+               88  WS-EXTRAPMT-EOF       VALUE 'Y'.
+               88  WS-EXTRAPMT-NOT-EOF   VALUE 'N'.
+           05  WS-PAYTRANS-OPEN-SW   PIC X VALUE 'N'.
+               88  WS-PAYTRANS-OPEN      VALUE 'Y'.
+           05  WS-EXTRAPMT-OPEN-SW   PIC X VALUE 'N'.
+               88  WS-EXTRAPMT-OPEN      VALUE 'Y'.
+
+      *    CHECKPOINT/RESTART WORKING FIELDS
+       01  WS-RESTART-VALUES.
+           05  WS-RESTART-SWITCH     PIC X VALUE 'N'.
+               88  WS-RESTART-REQUESTED  VALUE 'Y'.
+           05  WS-RESTART-AFTER-ID   PIC 9(6) VALUE 0.
+           05  WS-SKIP-SWITCH        PIC X VALUE 'N'.
+               88  WS-SKIPPING-TO-RESTART VALUE 'Y'.
+           05  WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+           05  WS-RECS-SINCE-CHECKPOINT PIC 9(4) VALUE 0.
+
+      *    YEAR-END MODE WORKING FIELDS
+       01  WS-YEAREND-VALUES.
+           05  WS-RUN-MODE           PIC X(7) VALUE SPACES.
+               88  WS-YEAREND-MODE       VALUE 'YEAREND'.
+           05  WS-TARGET-YEAR-TEXT   PIC X(4) VALUE SPACES.
+           05  WS-TARGET-YEAR        PIC 9(4) VALUE 0.
+           05  WS-YE-INTEREST-TOTAL  COMP-2 VALUE 0.
+           05  OUT-YE-INTEREST-TOTAL PIC ZZZZZZZ.ZZ.
+
+      *    PAYMENT TRANSACTION MATCH/RECONCILE WORKING FIELDS
+       01  WS-RECON-VALUES.
+           05  WS-PT-BUFFERED-SWITCH PIC X VALUE 'N'.
+               88  WS-PT-BUFFER-FULL     VALUE 'Y'.
+           05  WS-PAYOFF-SWITCH      PIC X VALUE 'N'.
+               88  WS-PAYOFF-THIS-PERIOD VALUE 'Y'.
+           05  WS-RECON-CODE         PIC X(20) VALUE SPACES.
+           05  OUT-PT-AMOUNT-RECEIVED PIC ZZZZZZ.ZZ.
+           05  WS-PT-PERIOD          PIC 9(6) VALUE 0.
+           05  WS-CUR-PERIOD         PIC 9(6) VALUE 0.
+
+      *    EXTRA-PAYMENT MATCH WORKING FIELDS
+       01  WS-EXTRA-VALUES.
+           05  WS-EP-BUFFERED-SWITCH PIC X VALUE 'N'.
+               88  WS-EP-BUFFER-FULL     VALUE 'Y'.
+           05  OUT-EXTRA-AMOUNT      PIC ZZZZZZ.ZZ.
+
+      *    PORTFOLIO CONTROL TOTALS
+       01  WS-CONTROL-TOTALS.
+           05  WS-RECORDS-READ       PIC 9(7) VALUE 0.
+           05  WS-RECORDS-SKIPPED    PIC 9(7) VALUE 0.
+           05  WS-RECORDS-REJECTED   PIC 9(7) VALUE 0.
+           05  WS-TOTAL-AMOUNT       COMP-2 VALUE 0.
+           05  WS-TOTAL-INTEREST     COMP-2 VALUE 0.
+           05  OUT-TOTAL-AMOUNT      PIC ZZZZZZZZZZ9.
+           05  OUT-TOTAL-INTEREST    PIC ZZZZZZZZZ9.99.
 
        01 COUNTERS.
            05 CURRENT-YEAR           PIC 9(4) VALUE 0.
@@ -82,34 +246,226 @@
        PROCEDURE DIVISION.
        0000-MAIN.
            PERFORM 1000-INITIALIZE
-           DISPLAY 'ID,Customer,Loan Amount,Interest Rate,Term,Type,'
-                   'Year,Month,Payment No.,Monthly Rate,Interest,'
-                   'Monthly Payment,Principal Payment,Actual Amount,'
-                   'RemainingBalance'
            PERFORM 2000-PROCESS-FILE UNTIL WS-EOF
            PERFORM 3000-TERMINATE
            STOP RUN.
-        
+
        1000-INITIALIZE.
+           ACCEPT WS-RUN-MODE FROM ENVIRONMENT 'MORTG-MODE'
+           ACCEPT WS-TARGET-YEAR-TEXT FROM ENVIRONMENT 'MORTG-TGT-YEAR'
+           IF WS-TARGET-YEAR-TEXT NUMERIC
+               MOVE WS-TARGET-YEAR-TEXT TO WS-TARGET-YEAR
+           END-IF
+
+           ACCEPT WS-RESTART-SWITCH FROM ENVIRONMENT 'MORTG-RESTART'
+           IF WS-RESTART-REQUESTED
+               PERFORM 1050-LOAD-CHECKPOINT
+           END-IF
+
            OPEN INPUT MORTGAGE-FILE
-           
+
            IF WS-FILE-STATUS NOT = '00'
              DISPLAY 'ERROR OPENING MORTGAGE FILE: ' WS-FILE-STATUS
              STOP RUN
            END-IF
+
+           IF WS-RESTART-REQUESTED AND WS-SKIPPING-TO-RESTART
+               OPEN EXTEND EXCEPTION-FILE
+               OPEN EXTEND AMORTIZATION-SCHEDULE-FILE
+           ELSE
+               OPEN OUTPUT EXCEPTION-FILE
+               OPEN OUTPUT AMORTIZATION-SCHEDULE-FILE
+               MOVE SPACES TO SCHEDULE-LINE
+               STRING 'ID,Customer,Loan Amount,Interest Rate,Term,Type,'
+                      'Year,Month,Payment No.,Monthly Rate,Interest,'
+                      'Monthly Payment,Principal Payment,Actual Amount,'
+                      'RemainingBalance,ReconCode,AmountReceived,'
+                      'ExtraPayment'
+                 DELIMITED BY SIZE INTO SCHEDULE-LINE
+               END-STRING
+               WRITE SCHEDULE-LINE
+           END-IF
+
+           IF WS-YEAREND-MODE
+               IF WS-RESTART-REQUESTED AND WS-SKIPPING-TO-RESTART
+                   OPEN EXTEND YEAR-END-SUMMARY-FILE
+               ELSE
+                   OPEN OUTPUT YEAR-END-SUMMARY-FILE
+               END-IF
+           END-IF
+
+           PERFORM 1060-OPEN-PAYTRANS
+           PERFORM 1070-OPEN-EXTRAPMT
+
            PERFORM 1100-READ-FILE.
-        
+
+       1050-LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = '00'
+               READ CHECKPOINT-FILE
+                   AT END MOVE 0 TO WS-RESTART-AFTER-ID
+                   NOT AT END MOVE CHECKPOINT-RECORD
+                                 TO WS-RESTART-AFTER-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+               IF WS-RESTART-AFTER-ID > 0
+                   SET WS-SKIPPING-TO-RESTART TO TRUE
+               END-IF
+           END-IF.
+
+       1060-OPEN-PAYTRANS.
+           OPEN INPUT PAYMENT-TRANSACTION-FILE
+           IF WS-PAYTRANS-STATUS = '00'
+               SET WS-PAYTRANS-OPEN TO TRUE
+               PERFORM 1065-READ-PAYTRANS
+           ELSE
+               SET WS-PAYTRANS-EOF TO TRUE
+           END-IF.
+
+       1065-READ-PAYTRANS.
+           READ PAYMENT-TRANSACTION-FILE
+               AT END SET WS-PAYTRANS-EOF TO TRUE
+               NOT AT END SET WS-PAYTRANS-NOT-EOF TO TRUE
+           END-READ.
+
+       1070-OPEN-EXTRAPMT.
+           OPEN INPUT EXTRA-PAYMENT-FILE
+           IF WS-EXTRAPMT-STATUS = '00'
+               SET WS-EXTRAPMT-OPEN TO TRUE
+               PERFORM 1075-READ-EXTRAPMT
+           ELSE
+               SET WS-EXTRAPMT-EOF TO TRUE
+           END-IF.
+
+       1075-READ-EXTRAPMT.
+           READ EXTRA-PAYMENT-FILE
+               AT END SET WS-EXTRAPMT-EOF TO TRUE
+               NOT AT END SET WS-EXTRAPMT-NOT-EOF TO TRUE
+           END-READ.
+
+      ******************************************************************
+      *    1100-READ-FILE - RECORDS FAST-FORWARDED PAST ON A RESTART
+      *    ARE COUNTED SEPARATELY IN WS-RECORDS-SKIPPED, NOT IN
+      *    WS-RECORDS-READ, SO THE CONTROL-TOTAL TRAILER ONLY COUNTS
+      *    RECORDS THIS RUN ACTUALLY PROCESSED - A RESTARTED RUN'S
+      *    TOTALS THEN BALANCE AGAINST THE PORTION OF THE FILE IT
+      *    REALLY RAN, NOT THE WHOLE FILE FROM RECORD ONE.
+      ******************************************************************
        1100-READ-FILE.
+           PERFORM 1105-READ-ONE-RECORD
+
+           PERFORM 1105-READ-ONE-RECORD
+               UNTIL WS-EOF
+               OR NOT WS-SKIPPING-TO-RESTART
+               OR MORTGAGEE-ID > WS-RESTART-AFTER-ID.
+
+       1105-READ-ONE-RECORD.
            READ MORTGAGE-FILE
                AT END SET WS-EOF TO TRUE
                NOT AT END SET WS-NOT-EOF TO TRUE
-           END-READ.
+           END-READ
 
-       2000-PROCESS-FILE.
+           IF WS-NOT-EOF
+               IF WS-SKIPPING-TO-RESTART
+                   IF MORTGAGEE-ID NOT > WS-RESTART-AFTER-ID
+                       ADD 1 TO WS-RECORDS-SKIPPED
+                   ELSE
+                       MOVE 'N' TO WS-SKIP-SWITCH
+                       ADD 1 TO WS-RECORDS-READ
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-RECORDS-READ
+               END-IF
+           END-IF.
 
-           PERFORM 2100-PROCESS-RECORD
+       2000-PROCESS-FILE.
+           IF MORTGAGEE-RETIRED
+      *        A RETIRED LOAN IS A VALID LIFECYCLE STATE, NOT A BAD
+      *        RECORD - SKIP IT WITHOUT TOUCHING THE REJECT COUNT OR
+      *        THE EXCEPTION LISTING.
+               PERFORM 1900-CHECKPOINT-RECORD
+           ELSE
+               PERFORM 1200-VALIDATE-RECORD
+               IF WS-RECORD-VALID
+                   PERFORM 2100-PROCESS-RECORD
+                   PERFORM 1900-CHECKPOINT-RECORD
+               ELSE
+                   PERFORM 1250-WRITE-EXCEPTION
+               END-IF
+           END-IF
            PERFORM 1100-READ-FILE.
 
+      ******************************************************************
+      *    1200-VALIDATE-RECORD - SCREEN A MORTGAGEE-RECORD BEFORE IT
+      *    REACHES THE PAYMENT CALCULATION.  A ZERO RATE, ZERO TERM,
+      *    ZERO AMOUNT, OR UNRECOGNIZED MORTGAGEE-TYPE IS REJECTED
+      *    RATHER THAN FED INTO THE AMORTIZATION MATH.
+      ******************************************************************
+       1200-VALIDATE-RECORD.
+           SET WS-RECORD-VALID TO TRUE
+           MOVE SPACES TO WS-REJECT-REASON
+
+           IF MORTGAGEE-AMOUNT = 0
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'MORTGAGEE AMOUNT IS ZERO' TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-VALID AND MORTGAGEE-RATE = 0
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'MORTGAGEE RATE IS ZERO' TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-VALID AND MORTGAGEE-TERM = 0
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'MORTGAGEE TERM IS ZERO' TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-VALID
+               AND MORTGAGEE-TYPE NOT = 'F'
+               AND MORTGAGEE-TYPE NOT = 'I'
+               AND MORTGAGEE-TYPE NOT = 'A'
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'UNRECOGNIZED MORTGAGEE TYPE' TO WS-REJECT-REASON
+           END-IF
+
+           IF WS-RECORD-VALID
+               AND MORTGAGEE-TYPE-ARM
+               AND MORTGAGEE-ARM-MARGIN = 0
+               AND MORTGAGEE-ARM-INDEX-RATE = 0
+               SET WS-RECORD-INVALID TO TRUE
+               MOVE 'ARM MARGIN/INDEX RATE IS ZERO' TO WS-REJECT-REASON
+           END-IF.
+
+       1250-WRITE-EXCEPTION.
+           ADD 1 TO WS-RECORDS-REJECTED
+           MOVE SPACES TO EXCEPTION-LINE
+           STRING MORTGAGEE-ID DELIMITED BY SIZE
+                  ' - ' DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+             INTO EXCEPTION-LINE
+           END-STRING
+           WRITE EXCEPTION-LINE.
+
+      ******************************************************************
+      *    1900-CHECKPOINT-RECORD - EVERY WS-CHECKPOINT-INTERVAL
+      *    COMPLETED RECORDS, DROP THE LAST-COMPLETED MORTGAGEE-ID TO
+      *    MORTCKPT.TXT SO A RESTARTED RUN CAN SKIP AHEAD OF IT.
+      ******************************************************************
+       1900-CHECKPOINT-RECORD.
+           ADD 1 TO WS-RECS-SINCE-CHECKPOINT
+           IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               OPEN OUTPUT CHECKPOINT-FILE
+               IF WS-CHECKPOINT-STATUS NOT = '00'
+                   DISPLAY 'ERROR WRITING CHECKPOINT FILE: '
+                           WS-CHECKPOINT-STATUS
+                   STOP RUN
+               END-IF
+               MOVE MORTGAGEE-ID TO CHECKPOINT-RECORD
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+               MOVE 0 TO WS-RECS-SINCE-CHECKPOINT
+           END-IF.
+
        2100-PROCESS-RECORD.
            MOVE '                                        '
                     TO LN-CUST-NAME
@@ -130,32 +486,79 @@
 
            COMPUTE REMAINING-MONTHS = YEARS*12
            COMPUTE ANN-RATE ROUNDED = (RATE / 12) / 100
-           COMPUTE BASE ROUNDED = (1+ANN-RATE) ** REMAINING-MONTHS
+           MOVE 12 TO ARM-MONTHS-TO-RESET
 
-           COMPUTE PAYMENT-AMOUNT ROUNDED = MORTGAGEE-AMOUNT *
-                     ( ( ANN-RATE * BASE  ) / (BASE - 1))
+           IF MORTGAGEE-TYPE-FIXED OR MORTGAGEE-TYPE-ARM
+               PERFORM 2150-SET-LEVEL-PAYMENT
+           ELSE
+               MOVE 0 TO PAYMENT-AMOUNT
+           END-IF
 
            ADD PAYMENT-AMOUNT TO ZERO GIVING OUT-PAYMENT-AMOUNT ROUNDED
-      *    DISPLAY 'Mortgage ID: ' LN-ID ', Customer: '
-      *         LN-CUST-NAME
-      *     DISPLAY 'Loan Amount: $' LN-LOAN-AMT ', Interest Rate: '
-      *         RATE '% Term: ' YEARS ' years'
 
-           MOVE 2025 TO CURRENT-YEAR
-           MOVE 1 TO CURRENT-MONTH
+           ADD MORTGAGEE-AMOUNT TO WS-TOTAL-AMOUNT
+           MOVE 0 TO WS-YE-INTEREST-TOTAL
+
+           PERFORM 2110-SET-SCHEDULE-START
+
            MOVE 0 TO PAYMENT-NO
 
-           PERFORM 2200-CALCULATE-MONTHLY-PAYMENT 
-                         UNTIL BALANCE  < 0.
+      *    YEAR-END MODE ONLY CARES ABOUT ONE TARGET YEAR'S INTEREST -
+      *    STOP EACH LOAN'S LOOP AS SOON AS IT PASSES THAT YEAR
+      *    INSTEAD OF WALKING EVERY LOAN OUT TO ITS FINAL PAYMENT.
+           PERFORM 2200-CALCULATE-MONTHLY-PAYMENT
+                         UNTIL BALANCE < 0 OR REMAINING-MONTHS = 0
+                         OR (WS-YEAREND-MODE
+                               AND CURRENT-YEAR > WS-TARGET-YEAR)
+
+           IF WS-YEAREND-MODE AND WS-YE-INTEREST-TOTAL > 0
+               PERFORM 2900-WRITE-YEAREND-LINE
+           END-IF.
+
+      ******************************************************************
+      *    2110-SET-SCHEDULE-START - SEED CURRENT-YEAR/CURRENT-MONTH
+      *    FROM THE LOAN'S ORIGINATION DATE.  A BRAND-NEW LOAN BEING
+      *    BOOKED TODAY CARRIES ALL-ZERO ORIG-DATE FIELDS, SO FALL
+      *    BACK TO FUNCTION CURRENT-DATE FOR THAT CASE ONLY.
+      ******************************************************************
+       2110-SET-SCHEDULE-START.
+           IF MORTGAGEE-ORIG-YEAR = 0
+               MOVE FUNCTION CURRENT-DATE (1:4) TO CURRENT-YEAR
+               MOVE FUNCTION CURRENT-DATE (5:2) TO CURRENT-MONTH
+           ELSE
+               MOVE MORTGAGEE-ORIG-YEAR TO CURRENT-YEAR
+               MOVE MORTGAGEE-ORIG-MONTH TO CURRENT-MONTH
+           END-IF.
 
+      ******************************************************************
+      *    2150-SET-LEVEL-PAYMENT - LEVEL-PAYMENT FORMULA USED BY BOTH
+      *    FIXED-RATE LOANS (ONCE, AT ORIGINATION) AND ARMS (AGAIN AT
+      *    EACH RATE-RESET ANNIVERSARY, RE-AMORTIZED OVER WHATEVER
+      *    TERM REMAINS AT THE CURRENT RATE).
+      ******************************************************************
+       2150-SET-LEVEL-PAYMENT.
+           COMPUTE BASE ROUNDED = (1 + ANN-RATE) ** REMAINING-MONTHS
+           COMPUTE PAYMENT-AMOUNT ROUNDED = BALANCE *
+                     ( ( ANN-RATE * BASE  ) / (BASE - 1)).
 
        2200-CALCULATE-MONTHLY-PAYMENT.
            ADD 1 TO PAYMENT-NO
 
-           COMPUTE INTEREST-PAYMENT ROUNDED = ANN-RATE * BALANCE
-           COMPUTE PRINCIPAL ROUNDED = PAYMENT-AMOUNT - INTEREST-PAYMENT
-           COMPUTE ACTUAL-AMOUNT ROUNDED = PRINCIPAL + INTEREST-PAYMENT
-           COMPUTE BALANCE = BALANCE - PRINCIPAL
+           MOVE 'N' TO WS-PAYOFF-SWITCH
+           PERFORM 2500-APPLY-EXTRA-PAYMENT
+
+           IF BALANCE <= 0
+               PERFORM 2240-CLOSE-OUT-PAYOFF
+           ELSE
+               EVALUATE TRUE
+                   WHEN MORTGAGEE-TYPE-INT-ONLY
+                       PERFORM 2220-CALC-INTEREST-ONLY
+                   WHEN MORTGAGEE-TYPE-ARM
+                       PERFORM 2230-CALC-ARM
+                   WHEN OTHER
+                       PERFORM 2210-CALC-FIXED
+               END-EVALUATE
+           END-IF
 
            MOVE BALANCE TO OUT-BALANCE
            MOVE ACTUAL-AMOUNT TO OUT-ACTUAL-AMOUNT
@@ -163,16 +566,19 @@
            MOVE INTEREST-PAYMENT TO OUT-INTEREST-PAYMENT
            MOVE ANN-RATE TO OUT-ANN-RATE
 
+           ADD INTEREST-PAYMENT TO WS-TOTAL-INTEREST
+           IF WS-YEAREND-MODE AND CURRENT-YEAR = WS-TARGET-YEAR
+               ADD INTEREST-PAYMENT TO WS-YE-INTEREST-TOTAL
+           END-IF
+
            COMPUTE REMAINING-MONTHS = REMAINING-MONTHS - 1
-           DISPLAY LN-ID ',' FUNCTION TRIM(LN-CUST-NAME) ','
-                  MORTGAGEE-AMOUNT ','
-                  RATE ',' MORTGAGEE-TERM ',' MORTGAGEE-TYPE ','
-                  CURRENT-YEAR ',' CURRENT-MONTH ',' PAYMENT-NO ',' 
-                  OUT-ANN-RATE ',' OUT-INTEREST-PAYMENT ',' 
-                  OUT-PAYMENT-AMOUNT ',' OUT-PRINCIPAL ','
-                  OUT-ACTUAL-AMOUNT ',' OUT-BALANCE
 
-           
+           PERFORM 2600-RECONCILE-PAYMENT
+      *    YEAR-END MODE PRODUCES YRENDINT.TXT, NOT A FULL SCHEDULE -
+      *    SKIP THE PER-PAYMENT SCHEDULE LINE IN THAT MODE.
+           IF NOT WS-YEAREND-MODE
+               PERFORM 2700-WRITE-SCHEDULE-LINE
+           END-IF
 
            IF CURRENT-MONTH = 12
                COMPUTE CURRENT-YEAR = CURRENT-YEAR + 1
@@ -181,6 +587,242 @@
                COMPUTE CURRENT-MONTH = CURRENT-MONTH + 1
            END-IF.
 
+      ******************************************************************
+      *    2210-CALC-FIXED - LEVEL-PAYMENT FIXED-RATE AMORTIZATION.
+      *    PAYMENT-AMOUNT WAS SET ONCE AT ORIGINATION IN 2150.
+      ******************************************************************
+       2210-CALC-FIXED.
+           COMPUTE INTEREST-PAYMENT ROUNDED = ANN-RATE * BALANCE
+           COMPUTE PRINCIPAL ROUNDED = PAYMENT-AMOUNT - INTEREST-PAYMENT
+           COMPUTE ACTUAL-AMOUNT ROUNDED = PRINCIPAL + INTEREST-PAYMENT
+           COMPUTE BALANCE = BALANCE - PRINCIPAL
+           ADD PAYMENT-AMOUNT TO ZERO GIVING OUT-PAYMENT-AMOUNT ROUNDED.
+
+      ******************************************************************
+      *    2220-CALC-INTEREST-ONLY - NO PRINCIPAL IS AMORTIZED UNTIL
+      *    THE FINAL PAYMENT OF THE TERM, WHICH BALLOONS THE BALANCE.
+      ******************************************************************
+       2220-CALC-INTEREST-ONLY.
+           COMPUTE INTEREST-PAYMENT ROUNDED = ANN-RATE * BALANCE
+           IF REMAINING-MONTHS = 1
+               MOVE BALANCE TO PRINCIPAL
+           ELSE
+               MOVE 0 TO PRINCIPAL
+           END-IF
+           COMPUTE ACTUAL-AMOUNT ROUNDED = PRINCIPAL + INTEREST-PAYMENT
+           COMPUTE BALANCE = BALANCE - PRINCIPAL
+           MOVE ACTUAL-AMOUNT TO PAYMENT-AMOUNT
+           ADD PAYMENT-AMOUNT TO ZERO GIVING OUT-PAYMENT-AMOUNT ROUNDED.
+
+      ******************************************************************
+      *    2230-CALC-ARM - LEVEL-PAYMENT ON THE CURRENT RATE, RESET TO
+      *    MORTGAGEE-ARM-MARGIN + MORTGAGEE-ARM-INDEX-RATE AND
+      *    RE-AMORTIZED OVER THE REMAINING TERM EVERY 12 PAYMENTS.
+      ******************************************************************
+       2230-CALC-ARM.
+           IF ARM-MONTHS-TO-RESET = 0
+               COMPUTE ANN-RATE ROUNDED =
+                   ((MORTGAGEE-ARM-MARGIN + MORTGAGEE-ARM-INDEX-RATE)
+                     / 12) / 100
+               PERFORM 2150-SET-LEVEL-PAYMENT
+               MOVE 12 TO ARM-MONTHS-TO-RESET
+           END-IF
+
+           COMPUTE INTEREST-PAYMENT ROUNDED = ANN-RATE * BALANCE
+           COMPUTE PRINCIPAL ROUNDED = PAYMENT-AMOUNT - INTEREST-PAYMENT
+           COMPUTE ACTUAL-AMOUNT ROUNDED = PRINCIPAL + INTEREST-PAYMENT
+           COMPUTE BALANCE = BALANCE - PRINCIPAL
+           ADD PAYMENT-AMOUNT TO ZERO GIVING OUT-PAYMENT-AMOUNT ROUNDED
+           COMPUTE ARM-MONTHS-TO-RESET = ARM-MONTHS-TO-RESET - 1.
+
+      ******************************************************************
+      *    2240-CLOSE-OUT-PAYOFF - THE EXTRA PAYMENT JUST APPLIED IN
+      *    2500-APPLY-EXTRA-PAYMENT SATISFIED OR OVERPAID THE LOAN.
+      *    THERE IS NO REGULAR PAYMENT LEFT TO CALCULATE THIS PERIOD -
+      *    FORCE THE LOOP IN 2100-PROCESS-RECORD TO END AFTER THIS
+      *    SCHEDULE LINE INSTEAD OF RUNNING ANOTHER FULL PAYMENT
+      *    AGAINST A ZERO OR NEGATIVE BALANCE.
+      ******************************************************************
+       2240-CLOSE-OUT-PAYOFF.
+           MOVE 0 TO INTEREST-PAYMENT
+           MOVE 0 TO PRINCIPAL
+           MOVE 0 TO ACTUAL-AMOUNT
+           MOVE 0 TO PAYMENT-AMOUNT
+           ADD PAYMENT-AMOUNT TO ZERO GIVING OUT-PAYMENT-AMOUNT ROUNDED
+           MOVE 1 TO REMAINING-MONTHS
+           MOVE 'Y' TO WS-PAYOFF-SWITCH.
+
+      ******************************************************************
+      *    2500-APPLY-EXTRA-PAYMENT - IF EXTRAPMT.TXT HAS A ONE-TIME
+      *    CURTAILMENT FOR THIS MORTGAGEE-ID/PAYMENT-NO, APPLY IT
+      *    AGAINST BALANCE AND RE-AMORTIZE THE REMAINDER OF THE TERM
+      *    AT THE CURRENT RATE BEFORE THIS PAYMENT IS CALCULATED.
+      ******************************************************************
+       2500-APPLY-EXTRA-PAYMENT.
+           MOVE 0 TO OUT-EXTRA-AMOUNT
+
+           PERFORM 2510-ADVANCE-EXTRAPMT
+               UNTIL WS-EXTRAPMT-EOF
+               OR EP-MORTGAGEE-ID > MORTGAGEE-ID
+               OR (EP-MORTGAGEE-ID = MORTGAGEE-ID
+                     AND EP-PAYMENT-NO NOT < PAYMENT-NO)
+
+           IF WS-EXTRAPMT-NOT-EOF
+               AND EP-MORTGAGEE-ID = MORTGAGEE-ID
+               AND EP-PAYMENT-NO = PAYMENT-NO
+               MOVE EP-EXTRA-AMOUNT TO OUT-EXTRA-AMOUNT
+               COMPUTE BALANCE = BALANCE - EP-EXTRA-AMOUNT
+               IF BALANCE > 0
+                   PERFORM 2150-SET-LEVEL-PAYMENT
+               END-IF
+           END-IF.
+
+       2510-ADVANCE-EXTRAPMT.
+           PERFORM 1075-READ-EXTRAPMT.
+
+      ******************************************************************
+      *    2600-RECONCILE-PAYMENT - MATCH THIS SCHEDULED PAYMENT
+      *    AGAINST PAYTRANS.TXT AND FLAG SHORT-PAYS, LATE PAYMENTS,
+      *    AND PRINCIPAL CURTAILMENTS.
+      ******************************************************************
+       2600-RECONCILE-PAYMENT.
+           MOVE SPACES TO WS-RECON-CODE
+           MOVE 0 TO OUT-PT-AMOUNT-RECEIVED
+
+           PERFORM 2610-ADVANCE-PAYTRANS
+               UNTIL WS-PAYTRANS-EOF
+               OR PT-MORTGAGEE-ID > MORTGAGEE-ID
+               OR (PT-MORTGAGEE-ID = MORTGAGEE-ID
+                     AND PT-PAYMENT-NO NOT < PAYMENT-NO)
+
+      *    A PERIOD CLOSED OUT BY AN EXTRA-PAYMENT PAYOFF HAS NO
+      *    SCHEDULED AMOUNT TO RECONCILE AGAINST - MATCHING A REAL
+      *    PAYTRANS RECEIPT HERE AGAINST THE ZEROED ACTUAL-AMOUNT WOULD
+      *    ALWAYS MISREAD AS A CURTAILMENT.
+           IF WS-PAYOFF-THIS-PERIOD
+               IF WS-PAYTRANS-NOT-EOF
+                   AND PT-MORTGAGEE-ID = MORTGAGEE-ID
+                   AND PT-PAYMENT-NO = PAYMENT-NO
+                   MOVE PT-AMOUNT-RECEIVED TO OUT-PT-AMOUNT-RECEIVED
+               END-IF
+               MOVE 'PAID-OFF' TO WS-RECON-CODE
+           ELSE
+               IF WS-PAYTRANS-NOT-EOF
+                   AND PT-MORTGAGEE-ID = MORTGAGEE-ID
+                   AND PT-PAYMENT-NO = PAYMENT-NO
+                   MOVE PT-AMOUNT-RECEIVED TO OUT-PT-AMOUNT-RECEIVED
+                   EVALUATE TRUE
+                       WHEN PT-AMOUNT-RECEIVED < ACTUAL-AMOUNT
+                           MOVE 'SHORT-PAY' TO WS-RECON-CODE
+                       WHEN PT-AMOUNT-RECEIVED > ACTUAL-AMOUNT
+                           MOVE 'CURTAILMENT' TO WS-RECON-CODE
+                       WHEN OTHER
+                           MOVE 'OK' TO WS-RECON-CODE
+                   END-EVALUATE
+                   COMPUTE WS-PT-PERIOD = PT-YEAR * 12
+                   COMPUTE WS-PT-PERIOD = WS-PT-PERIOD + PT-MONTH
+                   COMPUTE WS-CUR-PERIOD = CURRENT-YEAR * 12
+                   COMPUTE WS-CUR-PERIOD = WS-CUR-PERIOD + CURRENT-MONTH
+                   IF WS-PT-PERIOD > WS-CUR-PERIOD
+                       STRING FUNCTION TRIM(WS-RECON-CODE) '/LATE'
+                         DELIMITED BY SIZE INTO WS-RECON-CODE
+                       END-STRING
+                   END-IF
+               ELSE
+                   MOVE 'NOT-RECEIVED' TO WS-RECON-CODE
+               END-IF
+           END-IF.
+
+       2610-ADVANCE-PAYTRANS.
+           PERFORM 1065-READ-PAYTRANS.
+
+       2700-WRITE-SCHEDULE-LINE.
+           MOVE SPACES TO SCHEDULE-LINE
+           MOVE MORTGAGEE-RATE TO OUT-MORTGAGEE-RATE
+           STRING LN-ID DELIMITED BY SIZE ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(LN-CUST-NAME) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  MORTGAGEE-AMOUNT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  OUT-MORTGAGEE-RATE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  MORTGAGEE-TERM DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  MORTGAGEE-TYPE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CURRENT-YEAR DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  CURRENT-MONTH DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  PAYMENT-NO DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  OUT-ANN-RATE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  OUT-INTEREST-PAYMENT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  OUT-PAYMENT-AMOUNT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  OUT-PRINCIPAL DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  OUT-ACTUAL-AMOUNT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  OUT-BALANCE DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-RECON-CODE) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  OUT-PT-AMOUNT-RECEIVED DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  OUT-EXTRA-AMOUNT DELIMITED BY SIZE
+             INTO SCHEDULE-LINE
+           END-STRING
+           WRITE SCHEDULE-LINE.
+
+       2900-WRITE-YEAREND-LINE.
+           ADD WS-YE-INTEREST-TOTAL TO ZERO
+                     GIVING OUT-YE-INTEREST-TOTAL ROUNDED
+           MOVE SPACES TO YEAREND-LINE
+           STRING LN-ID DELIMITED BY SIZE ',' DELIMITED BY SIZE
+                  FUNCTION TRIM(LN-CUST-NAME) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-TARGET-YEAR DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  OUT-YE-INTEREST-TOTAL DELIMITED BY SIZE
+             INTO YEAREND-LINE
+           END-STRING
+           WRITE YEAREND-LINE.
+
+      ******************************************************************
+      *    3000-TERMINATE - CLOSE THE FILES AND PRINT THE PORTFOLIO
+      *    CONTROL-TOTAL TRAILER SO THE RUN CAN BE BALANCED AGAINST
+      *    THE SOURCE FILE.
+      ******************************************************************
        3000-TERMINATE.
-           CLOSE MORTGAGE-FILE.
+           CLOSE MORTGAGE-FILE
+           CLOSE EXCEPTION-FILE
+           CLOSE AMORTIZATION-SCHEDULE-FILE
+           IF WS-PAYTRANS-OPEN
+               CLOSE PAYMENT-TRANSACTION-FILE
+           END-IF
+           IF WS-EXTRAPMT-OPEN
+               CLOSE EXTRA-PAYMENT-FILE
+           END-IF
+           IF WS-YEAREND-MODE
+               CLOSE YEAR-END-SUMMARY-FILE
+           END-IF
+
+           ADD WS-TOTAL-AMOUNT TO ZERO GIVING OUT-TOTAL-AMOUNT
+           ADD WS-TOTAL-INTEREST TO ZERO
+                     GIVING OUT-TOTAL-INTEREST ROUNDED
 
+           DISPLAY ' '
+           DISPLAY '***** MORTGAGES PORTFOLIO CONTROL TOTALS *****'
+           DISPLAY 'RECORDS READ.......: ' WS-RECORDS-READ
+           DISPLAY 'RECORDS SKIPPED (RESTART): ' WS-RECORDS-SKIPPED
+           DISPLAY 'RECORDS REJECTED...: ' WS-RECORDS-REJECTED
+           DISPLAY 'TOTAL LOAN AMOUNT..: ' OUT-TOTAL-AMOUNT
+           IF WS-YEAREND-MODE
+               DISPLAY 'TOTAL INTEREST THRU TARGET YEAR: '
+                       OUT-TOTAL-INTEREST
+           ELSE
+               DISPLAY 'TOTAL SCHED INTEREST: ' OUT-TOTAL-INTEREST
+           END-IF.
