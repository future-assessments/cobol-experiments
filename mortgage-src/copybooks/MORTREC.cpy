@@ -0,0 +1,37 @@
+      ******************************************************************
+      *    MORTREC.CPY
+      *    MORTGAGEE MASTER RECORD LAYOUT - SHARED BY MORTGAGES AND
+      *    MORTMAINT SO BOTH PROGRAMS AGREE ON THE FIELDS THEY WRITE
+      *    AND READ AGAINST MORTGAGEES.TXT.
+      *
+      *    MODIFICATION HISTORY
+      *    DATE       INIT  DESCRIPTION
+      *    05/01/2025 AJI   ORIGINAL 48-BYTE LAYOUT (ID/NAME/AMOUNT/
+      *                     RATE/TERM/TYPE), CARVED OUT OF MORTGAGES.
+      *    06/12/2025 AJI   ADDED ARM MARGIN/INDEX-RATE FOR TYPE 'A'
+      *                     LOANS AND 88-LEVELS FOR MORTGAGEE-TYPE.
+      *    06/12/2025 AJI   ADDED ORIGINATION DATE AND RECORD STATUS
+      *                     (ACTIVE/RETIRED) FOR MORTMAINT.
+      ******************************************************************
+       01  MORTGAGEE-RECORD.
+           05  MORTGAGEE-ID              PIC 9(6).
+           05  MORTGAGEE-NAME.
+               10  MORTGAGEE-LAST-NAME   PIC X(14).
+               10  MORTGAGEE-FIRST-INIT  PIC X.
+               10  MORTGAGEE-FIRST-NAME  PIC X(14).
+           05  MORTGAGEE-AMOUNT          PIC 9(6) VALUE 0.
+           05  MORTGAGEE-RATE            PIC 9(2)V99 VALUE 0.
+           05  MORTGAGEE-TERM            PIC 99 VALUE 0.
+           05  MORTGAGEE-TYPE            PIC X.
+               88  MORTGAGEE-TYPE-FIXED       VALUE 'F'.
+               88  MORTGAGEE-TYPE-INT-ONLY    VALUE 'I'.
+               88  MORTGAGEE-TYPE-ARM         VALUE 'A'.
+           05  MORTGAGEE-ORIG-DATE.
+               10  MORTGAGEE-ORIG-YEAR   PIC 9(4).
+               10  MORTGAGEE-ORIG-MONTH  PIC 9(2).
+               10  MORTGAGEE-ORIG-DAY    PIC 9(2).
+           05  MORTGAGEE-STATUS          PIC X VALUE 'A'.
+               88  MORTGAGEE-ACTIVE           VALUE 'A'.
+               88  MORTGAGEE-RETIRED          VALUE 'R'.
+           05  MORTGAGEE-ARM-MARGIN      PIC 9(2)V99 VALUE 0.
+           05  MORTGAGEE-ARM-INDEX-RATE  PIC 9(2)V99 VALUE 0.
